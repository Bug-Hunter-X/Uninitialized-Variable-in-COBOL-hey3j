@@ -1,7 +1,419 @@
-01  WS-AREA-1 PIC X(100) VALUE "Hello". 
-01  WS-AREA-2 PIC X(100). 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSGRELAY.
 
-PROCEDURE DIVISION.
-    MOVE WS-AREA-1 TO WS-AREA-2
-    DISPLAY WS-AREA-2
-    STOP RUN.
\ No newline at end of file
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MSGIN-FILE ASSIGN TO "MSGIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MSGIN-STATUS.
+           SELECT OPTIONAL MSGOUT-FILE ASSIGN TO "MSGOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MSGOUT-STATUS.
+           SELECT OPTIONAL ERROUT-FILE ASSIGN TO "ERROUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ERROUT-STATUS.
+           SELECT OPTIONAL CHKPT-FILE ASSIGN TO "CHKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MSGIN-FILE
+           RECORDING MODE IS F.
+       01  MSGIN-RECORD               PIC X(100).
+
+       FD  MSGOUT-FILE
+           RECORDING MODE IS F.
+       01  MSGOUT-RECORD              PIC X(100).
+
+       FD  ERROUT-FILE
+           RECORDING MODE IS F.
+       01  ERROUT-RECORD              PIC X(120).
+
+       FD  CHKPT-FILE
+           RECORDING MODE IS F.
+       01  CHKPT-RECORD.
+           05  CHKPT-RUN-ID           PIC X(14).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREA-1                  PIC X(100).
+       01  WS-AREA-1-FIELDS REDEFINES WS-AREA-1.
+           COPY MSGREC.
+
+       01  WS-AREA-2                  PIC X(100).
+       01  WS-AREA-2-FIELDS REDEFINES WS-AREA-2.
+           COPY MSGREC.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH          PIC X VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+           05  WS-REBUILD-EOF-SWITCH  PIC X VALUE 'N'.
+               88  WS-REBUILD-EOF            VALUE 'Y'.
+           05  WS-ERR-REBUILD-EOF-SWITCH PIC X VALUE 'N'.
+               88  WS-ERR-REBUILD-EOF        VALUE 'Y'.
+           05  WS-RESTART-SWITCH      PIC X VALUE 'N'.
+               88  WS-IS-RESTART             VALUE 'Y'.
+           05  WS-TRAILER-SEEN-SWITCH PIC X VALUE 'N'.
+               88  WS-TRAILER-SEEN           VALUE 'Y'.
+
+       01  WS-REBUILD-RAW-RECORD      PIC X(100).
+
+       01  WS-COUNTERS.
+           05  WS-MSG-COUNT           PIC 9(9) VALUE ZERO.
+           05  WS-REJECT-COUNT        PIC 9(9) VALUE ZERO.
+           05  WS-DUP-COUNT           PIC 9(9) VALUE ZERO.
+           05  WS-INPUT-RECORD-COUNT  PIC 9(9) VALUE ZERO.
+           05  WS-PROCESSED-COUNT     PIC 9(9) VALUE ZERO.
+
+       01  WS-DUPLICATE-SWITCH        PIC X VALUE 'N'.
+           88  WS-DUPLICATE-FOUND            VALUE 'Y'
+                                              WHEN SET TO FALSE IS 'N'.
+
+       01  WS-SEEN-TABLE.
+           05  WS-SEEN-COUNT-USED     PIC 9(5) VALUE ZERO.
+           05  WS-SEEN-ENTRY OCCURS 10000 TIMES
+                   INDEXED BY WS-SEEN-IDX     PIC X(100).
+
+       01  WS-FILE-STATUSES.
+           05  WS-MSGIN-STATUS        PIC XX VALUE SPACES.
+           05  WS-MSGOUT-STATUS       PIC XX VALUE SPACES.
+           05  WS-ERROUT-STATUS       PIC XX VALUE SPACES.
+
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-CHKPT-STATUS        PIC XX VALUE SPACES.
+           05  WS-CHECKPOINT-COUNT    PIC 9(9) VALUE ZERO.
+           05  WS-CHECKPOINT-RUN-ID   PIC X(14) VALUE SPACES.
+           05  WS-RUN-ID              PIC X(14) VALUE SPACES.
+
+       01  WS-SEEN-TABLE-FULL-SWITCH  PIC X VALUE 'N'.
+           88  WS-SEEN-TABLE-FULL-WARNED     VALUE 'Y'.
+
+       01  WS-ERROR-RECORD.
+           05  ERR-REASON             PIC X(20) VALUE SPACES.
+           05  ERR-ORIGINAL-DATA      PIC X(100) VALUE SPACES.
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-DATE        PIC 9(8).
+           05  WS-CURRENT-TIME        PIC 9(6).
+
+       01  WS-HEADER-RECORD.
+           05  HDR-RECORD-TYPE        PIC X(6)  VALUE "HDRREC".
+           05  HDR-RUN-DATE           PIC 9(8).
+           05  HDR-RUN-TIME           PIC 9(6).
+           05  FILLER                 PIC X(80) VALUE SPACES.
+
+       01  WS-TRAILER-RECORD.
+           05  TRL-RECORD-TYPE        PIC X(6)  VALUE "TRLREC".
+           05  TRL-MSG-COUNT          PIC 9(9).
+           05  FILLER                 PIC X(85) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LS-PARM-AREA.
+           05  LS-PARM-LENGTH         PIC S9(4) COMP.
+           05  LS-PARM-TEXT           PIC X(14).
+
+       PROCEDURE DIVISION USING LS-PARM-AREA.
+       0000-MAIN.
+           PERFORM 0050-READ-CHECKPOINT
+
+           IF WS-CHECKPOINT-RUN-ID NOT = SPACES
+               IF LS-PARM-LENGTH > 0
+                  AND LS-PARM-TEXT = WS-CHECKPOINT-RUN-ID
+                   SET WS-IS-RESTART TO TRUE
+                   MOVE WS-CHECKPOINT-RUN-ID TO WS-RUN-ID
+               ELSE
+                   DISPLAY "MSGRELAY ERROR - AN INCOMPLETE RUN "
+                       WS-CHECKPOINT-RUN-ID " IS STILL CHECKPOINTED. "
+                       "RESUBMIT WITH PARM='" WS-CHECKPOINT-RUN-ID
+                       "' TO RESUME IT, OR CLEAR THE CHKPT DATASET "
+                       "TO START OVER"
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+           ELSE
+               ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-CURRENT-TIME FROM TIME
+               STRING WS-CURRENT-DATE WS-CURRENT-TIME
+                   DELIMITED BY SIZE INTO WS-RUN-ID
+           END-IF
+
+           OPEN INPUT MSGIN-FILE
+           IF WS-MSGIN-STATUS NOT = "00"
+               DISPLAY "MSGRELAY ERROR - UNABLE TO OPEN MSGIN, STATUS="
+                   WS-MSGIN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF WS-IS-RESTART
+               PERFORM 0055-REBUILD-SEEN-TABLE
+               PERFORM 0057-REBUILD-FROM-ERROUT
+               COMPUTE WS-CHECKPOINT-COUNT =
+                   WS-MSG-COUNT + WS-REJECT-COUNT + WS-DUP-COUNT
+               OPEN EXTEND MSGOUT-FILE
+               OPEN EXTEND ERROUT-FILE
+           ELSE
+               OPEN OUTPUT MSGOUT-FILE
+               OPEN OUTPUT ERROUT-FILE
+           END-IF
+
+           IF WS-MSGOUT-STATUS NOT = "00"
+              AND WS-MSGOUT-STATUS NOT = "05"
+               DISPLAY "MSGRELAY ERROR - UNABLE TO OPEN MSGOUT, STATUS="
+                   WS-MSGOUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE MSGIN-FILE
+               GOBACK
+           END-IF
+
+           IF WS-ERROUT-STATUS NOT = "00"
+              AND WS-ERROUT-STATUS NOT = "05"
+               DISPLAY "MSGRELAY ERROR - UNABLE TO OPEN ERROUT, STATUS="
+                   WS-ERROUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE MSGIN-FILE
+               CLOSE MSGOUT-FILE
+               GOBACK
+           END-IF
+
+           IF NOT WS-IS-RESTART
+               PERFORM 0100-WRITE-HEADER
+               PERFORM 0040-START-RUN-MARKER
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               READ MSGIN-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-INPUT-RECORD-COUNT
+                       IF WS-INPUT-RECORD-COUNT > WS-CHECKPOINT-COUNT
+                           PERFORM 1000-RELAY-MESSAGE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF NOT WS-IS-RESTART
+              OR NOT WS-TRAILER-SEEN
+               PERFORM 0200-WRITE-TRAILER
+           END-IF
+
+           CLOSE MSGIN-FILE
+           CLOSE MSGOUT-FILE
+           CLOSE ERROUT-FILE
+
+           PERFORM 0300-RECONCILE
+
+           GOBACK.
+
+       0040-START-RUN-MARKER.
+           MOVE WS-RUN-ID TO CHKPT-RUN-ID
+           OPEN OUTPUT CHKPT-FILE
+           IF WS-CHKPT-STATUS NOT = "00"
+               DISPLAY "MSGRELAY ERROR - UNABLE TO OPEN CHKPT TO "
+                   "START RUN, STATUS=" WS-CHKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           WRITE CHKPT-RECORD
+           CLOSE CHKPT-FILE.
+
+       0050-READ-CHECKPOINT.
+           MOVE SPACES TO WS-CHECKPOINT-RUN-ID
+           OPEN INPUT CHKPT-FILE
+           IF WS-CHKPT-STATUS = "05"
+               CLOSE CHKPT-FILE
+           ELSE
+               IF WS-CHKPT-STATUS = "00"
+                   READ CHKPT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CHKPT-RUN-ID TO WS-CHECKPOINT-RUN-ID
+                   END-READ
+                   CLOSE CHKPT-FILE
+               ELSE
+                   DISPLAY "MSGRELAY ERROR - UNABLE TO OPEN CHKPT, "
+                       "STATUS=" WS-CHKPT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+           END-IF.
+
+       0055-REBUILD-SEEN-TABLE.
+           OPEN INPUT MSGOUT-FILE
+           IF WS-MSGOUT-STATUS = "05"
+               CLOSE MSGOUT-FILE
+           ELSE
+               IF WS-MSGOUT-STATUS NOT = "00"
+                   DISPLAY "MSGRELAY ERROR - UNABLE TO OPEN MSGOUT "
+                       "FOR SEEN-TABLE REBUILD, STATUS="
+                       WS-MSGOUT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   CLOSE MSGIN-FILE
+                   GOBACK
+               END-IF
+               PERFORM UNTIL WS-REBUILD-EOF
+                   READ MSGOUT-FILE
+                       AT END
+                           SET WS-REBUILD-EOF TO TRUE
+                       NOT AT END
+                           MOVE MSGOUT-RECORD TO WS-REBUILD-RAW-RECORD
+                           IF WS-REBUILD-RAW-RECORD(1:6) = "TRLREC"
+                               SET WS-TRAILER-SEEN TO TRUE
+                           ELSE
+                               IF WS-REBUILD-RAW-RECORD(1:6)
+                                       NOT = "HDRREC"
+                                   ADD 1 TO WS-MSG-COUNT
+                                   IF WS-SEEN-COUNT-USED < 10000
+                                       ADD 1 TO WS-SEEN-COUNT-USED
+                                       SET WS-SEEN-IDX TO
+                                           WS-SEEN-COUNT-USED
+                                       MOVE WS-REBUILD-RAW-RECORD
+                                           TO WS-SEEN-ENTRY(WS-SEEN-IDX)
+                                   ELSE
+                                       IF NOT WS-SEEN-TABLE-FULL-WARNED
+                                           DISPLAY "MSGRELAY WARNING - "
+                                               "SEEN-TABLE FULL AT "
+                                               "10000 ENTRIES DURING "
+                                               "RESTART REBUILD, "
+                                               "DUPLICATE DETECTION "
+                                               "MAY BE INCOMPLETE"
+                                           SET WS-SEEN-TABLE-FULL-WARNED
+                                               TO TRUE
+                                       END-IF
+                                   END-IF
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MSGOUT-FILE
+           END-IF.
+
+       0057-REBUILD-FROM-ERROUT.
+           OPEN INPUT ERROUT-FILE
+           IF WS-ERROUT-STATUS = "05"
+               CLOSE ERROUT-FILE
+           ELSE
+               IF WS-ERROUT-STATUS NOT = "00"
+                   DISPLAY "MSGRELAY ERROR - UNABLE TO OPEN ERROUT "
+                       "FOR RESTART REBUILD, STATUS="
+                       WS-ERROUT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   CLOSE MSGIN-FILE
+                   GOBACK
+               END-IF
+               PERFORM UNTIL WS-ERR-REBUILD-EOF
+                   READ ERROUT-FILE
+                       AT END
+                           SET WS-ERR-REBUILD-EOF TO TRUE
+                       NOT AT END
+                           MOVE ERROUT-RECORD TO WS-ERROR-RECORD
+                           IF ERR-REASON = "DUPLICATE MESSAGE"
+                               ADD 1 TO WS-DUP-COUNT
+                           ELSE
+                               ADD 1 TO WS-REJECT-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ERROUT-FILE
+           END-IF.
+
+       0100-WRITE-HEADER.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURRENT-DATE TO HDR-RUN-DATE
+           MOVE WS-CURRENT-TIME TO HDR-RUN-TIME
+           MOVE WS-HEADER-RECORD TO MSGOUT-RECORD
+           WRITE MSGOUT-RECORD.
+
+       0200-WRITE-TRAILER.
+           MOVE WS-MSG-COUNT TO TRL-MSG-COUNT
+           MOVE WS-TRAILER-RECORD TO MSGOUT-RECORD
+           WRITE MSGOUT-RECORD.
+
+       0300-RECONCILE.
+           COMPUTE WS-PROCESSED-COUNT =
+               WS-MSG-COUNT + WS-REJECT-COUNT + WS-DUP-COUNT
+           DISPLAY "MSGRELAY RECONCILIATION - INPUT: "
+               WS-INPUT-RECORD-COUNT " OUTPUT: " WS-MSG-COUNT
+               " REJECTED: " WS-REJECT-COUNT
+               " DUPLICATES: " WS-DUP-COUNT
+           IF WS-INPUT-RECORD-COUNT = WS-PROCESSED-COUNT
+               DISPLAY "MSGRELAY RECONCILIATION - COUNTS BALANCE"
+               PERFORM 0310-CLEAR-CHECKPOINT
+           ELSE
+               DISPLAY "MSGRELAY RECONCILIATION - **DISCREPANCY** "
+                   "INPUT COUNT DOES NOT MATCH OUTPUT + REJECTED "
+                   "+ DUPLICATE COUNTS"
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+       0310-CLEAR-CHECKPOINT.
+           MOVE SPACES TO CHKPT-RECORD
+           OPEN OUTPUT CHKPT-FILE
+           IF WS-CHKPT-STATUS NOT = "00"
+               DISPLAY "MSGRELAY ERROR - UNABLE TO OPEN CHKPT TO "
+                   "CLEAR, STATUS=" WS-CHKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           WRITE CHKPT-RECORD
+           CLOSE CHKPT-FILE.
+
+       1000-RELAY-MESSAGE.
+           MOVE MSGIN-RECORD TO WS-AREA-1
+           IF MSG-TYPE-CODE OF WS-AREA-1-FIELDS = SPACES
+              OR MSG-TYPE-CODE OF WS-AREA-1-FIELDS = LOW-VALUES
+               PERFORM 1100-REJECT-MESSAGE
+           ELSE
+               PERFORM 1150-CHECK-DUPLICATE
+               IF WS-DUPLICATE-FOUND
+                   PERFORM 1160-FLAG-DUPLICATE
+               ELSE
+                   MOVE WS-AREA-1 TO WS-AREA-2
+                   MOVE WS-AREA-2 TO MSGOUT-RECORD
+                   WRITE MSGOUT-RECORD
+                   ADD 1 TO WS-MSG-COUNT
+                   PERFORM 1170-REMEMBER-MESSAGE
+               END-IF
+           END-IF.
+
+       1100-REJECT-MESSAGE.
+           MOVE "BLANK OR LOW-VALUES" TO ERR-REASON
+           MOVE WS-AREA-1 TO ERR-ORIGINAL-DATA
+           MOVE WS-ERROR-RECORD TO ERROUT-RECORD
+           WRITE ERROUT-RECORD
+           ADD 1 TO WS-REJECT-COUNT.
+
+       1150-CHECK-DUPLICATE.
+           SET WS-DUPLICATE-FOUND TO FALSE
+           PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+                   UNTIL WS-SEEN-IDX > WS-SEEN-COUNT-USED
+               IF WS-SEEN-ENTRY(WS-SEEN-IDX) = WS-AREA-1
+                   SET WS-DUPLICATE-FOUND TO TRUE
+                   SET WS-SEEN-IDX TO WS-SEEN-COUNT-USED
+               END-IF
+           END-PERFORM.
+
+       1160-FLAG-DUPLICATE.
+           MOVE "DUPLICATE MESSAGE" TO ERR-REASON
+           MOVE WS-AREA-1 TO ERR-ORIGINAL-DATA
+           MOVE WS-ERROR-RECORD TO ERROUT-RECORD
+           WRITE ERROUT-RECORD
+           ADD 1 TO WS-DUP-COUNT.
+
+       1170-REMEMBER-MESSAGE.
+           IF WS-SEEN-COUNT-USED < 10000
+               ADD 1 TO WS-SEEN-COUNT-USED
+               SET WS-SEEN-IDX TO WS-SEEN-COUNT-USED
+               MOVE WS-AREA-1 TO WS-SEEN-ENTRY(WS-SEEN-IDX)
+           ELSE
+               IF NOT WS-SEEN-TABLE-FULL-WARNED
+                   DISPLAY "MSGRELAY WARNING - SEEN-TABLE FULL AT "
+                       "10000 ENTRIES, DUPLICATE DETECTION NO "
+                       "LONGER COMPLETE FOR REMAINDER OF RUN"
+                   SET WS-SEEN-TABLE-FULL-WARNED TO TRUE
+               END-IF
+           END-IF.
