@@ -0,0 +1,68 @@
+//MSGRELAY JOB (ACCTNO),'MSG RELAY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH WINDOW - RELAYS DAILY MESSAGE TRAFFIC FROM     *
+//* MSGIN TO MSGOUT, WITH REJECTS/DUPLICATES ROUTED TO ERROUT,   *
+//* THEN PRODUCES THE DAILY VOLUME SUMMARY REPORT.               *
+//* MSGOUT/ERROUT/REPTOUT ARE GDGs, SINCE EACH NIGHT'S RUN NEEDS *
+//* ITS OWN GENERATION. THE GENERATION IS PARAMETERIZED VIA THE  *
+//* GDGOFF SYMBOLIC SO A RESTART CAN REOPEN THE SAME GENERATION  *
+//* THE ABENDED RUN WAS EXTENDING INSTEAD OF ALLOCATING A NEW    *
+//* ONE:                                                         *
+//*   - NORMAL NIGHTLY SUBMISSION: GDGOFF DEFAULTS TO (+1), AND  *
+//*     DISP=(MOD,...) CREATES IT SINCE THAT GENERATION DOESN'T  *
+//*     EXIST YET.                                               *
+//*   - RESTART OF AN ABENDED RUN: RESUBMIT WITH RESTART=STEP010 *
+//*     AND OVERRIDE GDGOFF TO (0), SO DISP=(MOD,...) REOPENS    *
+//*     AND EXTENDS THE GENERATION THE ABENDED RUN ALREADY       *
+//*     CATALOGED, LETTING MSGRELAY'S OWN CHKPT-DRIVEN RESTART   *
+//*     LOGIC PICK UP WHERE IT LEFT OFF. (0) IS THE MOST RECENT  *
+//*     GENERATION ALREADY CATALOGED - NOTE NO "+" ON RESTART;   *
+//*     "+n" IS ONLY FOR GENERATIONS NOT YET CREATED. ALSO       *
+//*     SUPPLY RESTARTID WITH THE RUN ID MSGRELAY DISPLAYED WHEN *
+//*     THE ABENDED RUN TERMINATED (SEE THE SYSOUT MESSAGE), SO  *
+//*     MSGRELAY CAN CONFIRM THE CHECKPOINT IT FINDS BELONGS TO  *
+//*     THIS RESTART AND NOT SOME EARLIER, UNRELATED RUN. E.G.:  *
+//*       //RUN EXEC RELAY,GDGOFF='0',RESTARTID='20260807013000' *
+//* DISP CATALOGS MSGOUT/ERROUT/REPTOUT ON BOTH NORMAL AND       *
+//* ABNORMAL STEP TERMINATION (RATHER THAN DELETING ON ABEND) SO *
+//* A PARTIAL GENERATION SURVIVES FOR THAT RESTART TO EXTEND.    *
+//* CHKPT IS A PERSISTENT DATASET (DISP=MOD, KEPT ON ABEND) SO   *
+//* A RESTART CAN READ BACK THE RUN ID OF THE INCOMPLETE RUN.    *
+//*--------------------------------------------------------------*
+//RELAY    PROC GDGOFF='+1',RESTARTID=''
+//STEP010  EXEC PGM=MSGRELAY,PARM='&RESTARTID'
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//MSGIN    DD DSN=PROD.MSGRELAY.DAILY.INPUT,DISP=SHR
+//MSGOUT   DD DSN=PROD.MSGRELAY.DAILY.OUTPUT(&GDGOFF),
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//ERROUT   DD DSN=PROD.MSGRELAY.DAILY.ERRORS(&GDGOFF),
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=120,BLKSIZE=0)
+//CHKPT    DD DSN=PROD.MSGRELAY.CHECKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=14,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* DAILY VOLUME SUMMARY REPORT - READS THE MSGOUT GENERATION    *
+//* JUST PRODUCED BY STEP010 AND SUMMARIZES BY MESSAGE TYPE AND  *
+//* SENDER (ACCOUNT ID) FOR THE MORNING VOLUME REPORT. THIS      *
+//* RUNS WHENEVER STEP010 COMPLETES, INCLUDING WHEN STEP010      *
+//* FLAGGED A RECONCILIATION DISCREPANCY (RETURN-CODE 4) -       *
+//* THAT IS EXACTLY THE NIGHT OPS MOST NEEDS THE VOLUME NUMBERS. *
+//* IT IS ONLY SKIPPED IF STEP010 ITSELF ABENDS.                 *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=MSGRPT
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//MSGOUT   DD DSN=PROD.MSGRELAY.DAILY.OUTPUT(&GDGOFF),DISP=SHR
+//REPTOUT  DD DSN=PROD.MSGRPT.DAILY.REPORT(&GDGOFF),
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//         PEND
+//RUN      EXEC RELAY
