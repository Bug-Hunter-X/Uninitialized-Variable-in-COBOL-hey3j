@@ -0,0 +1,9 @@
+      *----------------------------------------------------------*
+      * MSGREC - STRUCTURED LAYOUT OF THE 100-BYTE RELAY MESSAGE *
+      *          USED TO REDEFINE WS-AREA-1 / WS-AREA-2 SO       *
+      *          VALIDATION AND REPORTING CAN KEY OFF THE        *
+      *          MESSAGE TYPE OR ACCOUNT ID DIRECTLY.            *
+      *----------------------------------------------------------*
+           05  MSG-TYPE-CODE          PIC X(4).
+           05  MSG-ACCOUNT-ID         PIC X(10).
+           05  MSG-TEXT               PIC X(86).
