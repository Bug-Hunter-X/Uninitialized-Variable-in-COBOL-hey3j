@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSGRPT.
+
+      *----------------------------------------------------------*
+      * MSGRPT - DAILY SUMMARY REPORT FOR MSGRELAY OUTPUT.        *
+      * READS THE MSGOUT-STYLE DATASET (HEADER/DETAIL/TRAILER)    *
+      * PRODUCED BY MSGRELAY AND PRODUCES A COUNT-BY-MESSAGE-TYPE *
+      * AND COUNT-BY-SENDER SUMMARY. "SENDER" IS THE ACCOUNT/     *
+      * CUSTOMER ID SUBFIELD FROM THE MSGREC COPYBOOK, SINCE THE  *
+      * STRUCTURED MESSAGE LAYOUT HAS NO SEPARATE SENDER FIELD.   *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MSGOUT-FILE ASSIGN TO "MSGOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MSGOUT-STATUS.
+           SELECT REPTOUT-FILE ASSIGN TO "REPTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPTOUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MSGOUT-FILE
+           RECORDING MODE IS F.
+       01  MSGOUT-RECORD               PIC X(100).
+
+       FD  REPTOUT-FILE
+           RECORDING MODE IS F.
+       01  REPTOUT-RECORD              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RAW-RECORD                PIC X(100).
+       01  WS-RECORD-FIELDS REDEFINES WS-RAW-RECORD.
+           05  WS-RECORD-TYPE-PREFIX   PIC X(6).
+           05  FILLER                  PIC X(94).
+
+       01  WS-DETAIL-FIELDS REDEFINES WS-RAW-RECORD.
+           COPY MSGREC.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH           PIC X VALUE 'N'.
+               88  WS-EOF                     VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-DETAIL-COUNT         PIC 9(9) VALUE ZERO.
+           05  WS-TYPE-COUNT-USED      PIC 9(4) VALUE ZERO.
+           05  WS-SENDER-COUNT-USED    PIC 9(4) VALUE ZERO.
+
+       01  WS-TYPE-TABLE.
+           05  WS-TYPE-ENTRY OCCURS 50 TIMES INDEXED BY WS-TYPE-IDX.
+               10  WS-TYPE-CODE        PIC X(4).
+               10  WS-TYPE-TOTAL       PIC 9(9).
+
+       01  WS-SENDER-TABLE.
+           05  WS-SENDER-ENTRY OCCURS 5000 TIMES
+                   INDEXED BY WS-SENDER-IDX.
+               10  WS-SENDER-ID        PIC X(10).
+               10  WS-SENDER-TOTAL     PIC 9(9).
+
+       01  WS-FOUND-SWITCH             PIC X VALUE 'N'.
+           88  WS-FOUND                       VALUE 'Y'
+                                               WHEN SET TO FALSE IS 'N'.
+
+       01  WS-TYPE-TABLE-FULL-SWITCH   PIC X VALUE 'N'.
+           88  WS-TYPE-TABLE-FULL-WARNED     VALUE 'Y'.
+
+       01  WS-SENDER-TABLE-FULL-SWITCH PIC X VALUE 'N'.
+           88  WS-SENDER-TABLE-FULL-WARNED   VALUE 'Y'.
+
+       01  WS-FILE-STATUSES.
+           05  WS-MSGOUT-STATUS        PIC XX VALUE SPACES.
+           05  WS-REPTOUT-STATUS       PIC XX VALUE SPACES.
+
+       01  WS-REPORT-LINE.
+           05  RPT-LABEL               PIC X(10).
+           05  RPT-KEY                 PIC X(10).
+           05  RPT-COUNT               PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(69) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT MSGOUT-FILE
+           IF WS-MSGOUT-STATUS NOT = "00"
+               DISPLAY "MSGRPT ERROR - UNABLE TO OPEN MSGOUT, STATUS="
+                   WS-MSGOUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPTOUT-FILE
+           IF WS-REPTOUT-STATUS NOT = "00"
+               DISPLAY "MSGRPT ERROR - UNABLE TO OPEN REPTOUT, STATUS="
+                   WS-REPTOUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE MSGOUT-FILE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               READ MSGOUT-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 1000-TALLY-RECORD
+               END-READ
+           END-PERFORM
+
+           PERFORM 2000-WRITE-REPORT
+
+           CLOSE MSGOUT-FILE
+           CLOSE REPTOUT-FILE
+
+           STOP RUN.
+
+       1000-TALLY-RECORD.
+           MOVE MSGOUT-RECORD TO WS-RAW-RECORD
+           IF WS-RECORD-TYPE-PREFIX = "HDRREC" OR
+              WS-RECORD-TYPE-PREFIX = "TRLREC"
+               CONTINUE
+           ELSE
+               ADD 1 TO WS-DETAIL-COUNT
+               PERFORM 1100-TALLY-TYPE
+               PERFORM 1200-TALLY-SENDER
+           END-IF.
+
+       1100-TALLY-TYPE.
+           SET WS-FOUND TO FALSE
+           PERFORM VARYING WS-TYPE-IDX FROM 1 BY 1
+                   UNTIL WS-TYPE-IDX > WS-TYPE-COUNT-USED
+               IF WS-TYPE-CODE(WS-TYPE-IDX) = MSG-TYPE-CODE
+                   ADD 1 TO WS-TYPE-TOTAL(WS-TYPE-IDX)
+                   SET WS-FOUND TO TRUE
+                   SET WS-TYPE-IDX TO WS-TYPE-COUNT-USED
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND
+               IF WS-TYPE-COUNT-USED < 50
+                   ADD 1 TO WS-TYPE-COUNT-USED
+                   SET WS-TYPE-IDX TO WS-TYPE-COUNT-USED
+                   MOVE MSG-TYPE-CODE TO WS-TYPE-CODE(WS-TYPE-IDX)
+                   MOVE 1 TO WS-TYPE-TOTAL(WS-TYPE-IDX)
+               ELSE
+                   IF NOT WS-TYPE-TABLE-FULL-WARNED
+                       DISPLAY "MSGRPT WARNING - TYPE TABLE FULL AT "
+                           "50 DISTINCT MESSAGE TYPES, VOLUME REPORT "
+                           "UNDERCOUNTS REMAINING TYPES"
+                       SET WS-TYPE-TABLE-FULL-WARNED TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       1200-TALLY-SENDER.
+           SET WS-FOUND TO FALSE
+           PERFORM VARYING WS-SENDER-IDX FROM 1 BY 1
+                   UNTIL WS-SENDER-IDX > WS-SENDER-COUNT-USED
+               IF WS-SENDER-ID(WS-SENDER-IDX) = MSG-ACCOUNT-ID
+                   ADD 1 TO WS-SENDER-TOTAL(WS-SENDER-IDX)
+                   SET WS-FOUND TO TRUE
+                   SET WS-SENDER-IDX TO WS-SENDER-COUNT-USED
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND
+               IF WS-SENDER-COUNT-USED < 5000
+                   ADD 1 TO WS-SENDER-COUNT-USED
+                   SET WS-SENDER-IDX TO WS-SENDER-COUNT-USED
+                   MOVE MSG-ACCOUNT-ID TO WS-SENDER-ID(WS-SENDER-IDX)
+                   MOVE 1 TO WS-SENDER-TOTAL(WS-SENDER-IDX)
+               ELSE
+                   IF NOT WS-SENDER-TABLE-FULL-WARNED
+                       DISPLAY "MSGRPT WARNING - SENDER TABLE FULL "
+                           "AT 5000 DISTINCT ACCOUNTS, VOLUME "
+                           "REPORT UNDERCOUNTS REMAINING SENDERS"
+                       SET WS-SENDER-TABLE-FULL-WARNED TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       2000-WRITE-REPORT.
+           MOVE "MSG TYPE" TO RPT-LABEL
+           MOVE SPACES TO RPT-KEY
+           MOVE ZERO TO RPT-COUNT
+           MOVE WS-REPORT-LINE TO REPTOUT-RECORD
+           WRITE REPTOUT-RECORD
+
+           PERFORM VARYING WS-TYPE-IDX FROM 1 BY 1
+                   UNTIL WS-TYPE-IDX > WS-TYPE-COUNT-USED
+               MOVE "TYPE" TO RPT-LABEL
+               MOVE WS-TYPE-CODE(WS-TYPE-IDX) TO RPT-KEY
+               MOVE WS-TYPE-TOTAL(WS-TYPE-IDX) TO RPT-COUNT
+               MOVE WS-REPORT-LINE TO REPTOUT-RECORD
+               WRITE REPTOUT-RECORD
+           END-PERFORM
+
+           MOVE "SENDER" TO RPT-LABEL
+           MOVE SPACES TO RPT-KEY
+           MOVE ZERO TO RPT-COUNT
+           MOVE WS-REPORT-LINE TO REPTOUT-RECORD
+           WRITE REPTOUT-RECORD
+
+           PERFORM VARYING WS-SENDER-IDX FROM 1 BY 1
+                   UNTIL WS-SENDER-IDX > WS-SENDER-COUNT-USED
+               MOVE "SENDER" TO RPT-LABEL
+               MOVE WS-SENDER-ID(WS-SENDER-IDX) TO RPT-KEY
+               MOVE WS-SENDER-TOTAL(WS-SENDER-IDX) TO RPT-COUNT
+               MOVE WS-REPORT-LINE TO REPTOUT-RECORD
+               WRITE REPTOUT-RECORD
+           END-PERFORM.
